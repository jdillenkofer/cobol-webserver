@@ -1,15 +1,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobol-webserver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-ACCESS-LOG-FILE ASSIGN TO WS-ACCESS-LOG-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCESS-LOG-FILE-STATUS.
+           SELECT WS-CONFIG-FILE ASSIGN TO WS-CONFIG-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+           SELECT WS-CREDENTIALS-FILE ASSIGN TO
+               WS-CONFIG-CREDENTIALS-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CREDENTIALS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD WS-ACCESS-LOG-FILE.
+      * Wide enough to hold the full fixed-text labels plus the
+      * longest possible PATH (2083, RFC 7230's practical URL limit)
+      * and filename/filesize fields without STRING silently
+      * truncating the line for an oddly-long-URL request - exactly
+      * the kind of request an audit trail most needs to capture
+       01 WS-ACCESS-LOG-RECORD PIC X(2560).
+       FD WS-CONFIG-FILE.
+       01 WS-CONFIG-RECORD PIC X(256).
+       FD WS-CREDENTIALS-FILE.
+       01 WS-CREDENTIALS-RECORD PIC X(256).
        WORKING-STORAGE SECTION.
+       01 WS-ACCESS-LOG-FILENAME PIC X(256) VALUE "access.log".
+       01 WS-ACCESS-LOG-FILE-STATUS PIC XX.
+       01 WS-ACCESS-LOG-TIMESTAMP PIC X(26).
+      * Config file: port, bind address and document root, so a second
+      * instance can be started against a different environment
+      * without a recompile. One KEY=VALUE pair per line.
+       01 WS-CONFIG-FILENAME PIC X(256) VALUE "webserver.conf".
+       01 WS-CONFIG-FILE-STATUS PIC XX.
+       01 WS-CONFIG-KEY PIC X(64).
+       01 WS-CONFIG-VALUE PIC X(256).
+       01 WS-CONFIG-PORT PIC 9(4) VALUE 8080.
+       01 WS-CONFIG-BIND-ADDRESS PIC X(15) VALUE "0.0.0.0".
+       01 WS-CONFIG-DOCUMENT-ROOT PIC X(256) VALUE SPACES.
+       01 WS-CONFIG-DOCUMENT-ROOT-NULLTERMINATED PIC X(256).
+       01 WS-CONFIG-BIND-OCTET-1 PIC X(3) VALUE SPACES.
+       01 WS-CONFIG-BIND-OCTET-2 PIC X(3) VALUE SPACES.
+       01 WS-CONFIG-BIND-OCTET-3 PIC X(3) VALUE SPACES.
+       01 WS-CONFIG-BIND-OCTET-4 PIC X(3) VALUE SPACES.
+      * How many forked children the master will allow to run at the
+      * same time before it starts answering 503 instead of forking
+       01 WS-CONFIG-MAX-CONCURRENT-CONNECTIONS PIC 9(8) VALUE 100.
+      * Paths starting with this prefix require HTTP Basic auth against
+      * WS-CONFIG-CREDENTIALS-FILENAME; blank disables the check
+       01 WS-CONFIG-PROTECTED-PATH-PREFIX PIC X(256) VALUE SPACES.
+       01 WS-CONFIG-CREDENTIALS-FILENAME PIC X(256)
+           VALUE "webserver.htpasswd".
        01 WS-KEEP-RUNNING PIC X EXTERNAL.
        01 WS-ALRM-WAS-RAISED PIC X EXTERNAL.
+       01 WS-IS-HEAD-REQUEST PIC X VALUE 'N'.
+       01 WS-IS-PUT-REQUEST PIC X VALUE 'N'.
+       01 WS-CONNECTION-KEEP-ALIVE PIC X VALUE 'N'.
        01 WS-SOCKFD PIC 9(4).
        01 WS-CLIENT-SOCKFD PIC 9(4).
+      * Number of forked children the master believes are still
+      * running; only ever touched by the master, never by a child
+       01 WS-INFLIGHT-CHILD-COUNT PIC 9(8) VALUE 0.
+       01 WS-INFLIGHT-CHILD-COUNT-WITHOUT-LEADING-ZEROS PIC Z(7)9.
+       01 WS-CHILD-EXIT-STATUS PIC 9(8) BINARY VALUE 0.
+      * /_status is answered by the master itself, straight off the
+      * accept()ed socket, so monitoring never has to compete with
+      * WS-CONFIG-MAX-CONCURRENT-CONNECTIONS for a forked child
+       01 WS-SERVER-START-EPOCH PIC S9(9) BINARY VALUE 0.
+       01 WS-STATUS-CURRENT-EPOCH PIC S9(9) BINARY VALUE 0.
+       01 WS-STATUS-UPTIME-SECONDS PIC 9(9) VALUE 0.
+       01 WS-STATUS-UPTIME-WITHOUT-LEADING-ZEROS PIC Z(8)9.
+       01 WS-STATUS-PEEK-BUFFER PIC X(16) VALUE SPACES.
+       01 WS-STATUS-BODY PIC X(256) VALUE SPACES.
+       01 WS-STATUS-BODY-LEN PIC 9(8) VALUE 0.
+       01 WS-STATUS-BODY-POINTER PIC 9(8) VALUE 0.
        01 WS-TEMP PIC S9(32).
        01 WS-TEMP2 PIC S9(32).
        01 WS-TEMP3 PIC S9(32).
+       01 WS-TEMP4 PIC S9(32).
+       01 WS-CHUNK-DATA-REMAINING PIC S9(32) VALUE 0.
        01 WS-I PIC 9(32).
        01 WS-NUM-TRAILING-SPACES PIC 9(20).
        01 WS-NUM-HEX-DIGITS PIC 9(20).
@@ -49,6 +120,7 @@
        01 WS-HTTP-LINE-LEN PIC 9(8).
        01 WS-HTTP-LINE-SIZE PIC 9(8) VALUE 4096.
        01 WS-HTTP-REQUEST-COUNTER PIC 9(8) VALUE 0.
+       01 WS-HTTP-REQUEST-COUNTER-WITHOUT-LEADING-ZEROS PIC Z(7)9.
        01 WS-HTTP-REQUEST.
            05 HTTP-METHOD PIC X(8).
            05 PATH   PIC X(2083).
@@ -76,7 +148,107 @@
        01 WS-FILESIZE PIC 9(32).
        01 WS-FILESIZE-WITHOUT-LEADING-ZEROS PIC Z(31)9.
        01 WS-FILESUFFIX PIC X(256).
+      * PUT support: the request body is buffered here (bounded, since
+      * it has to fit in memory) and written out in one shot once the
+      * destination path has cleared the auth/traversal checks below
+       01 WS-PUT-BODY PIC X(1048576).
+       01 WS-PUT-BODY-LEN PIC 9(8) VALUE 0.
+       01 WS-PUT-OUTPUT-FD PIC S9(4).
        01 WS-CONTENT-TYPE PIC X(256).
+      * Byte-range requests (RFC 7233), e.g. "Range: bytes=0-499"
+       01 WS-RANGE-REQUESTED PIC X VALUE 'N'.
+       01 WS-RANGE-VALID PIC X VALUE 'N'.
+       01 WS-RANGE-END-SPECIFIED PIC X VALUE 'N'.
+       01 WS-RANGE-HEADER-VALUE PIC X(64).
+       01 WS-RANGE-START-TEXT PIC X(32).
+       01 WS-RANGE-END-TEXT PIC X(32).
+       01 WS-RANGE-COMMA-COUNT PIC 9(4) VALUE 0.
+       01 WS-RANGE-DASH-COUNT PIC 9(4) VALUE 0.
+       01 WS-RANGE-START PIC 9(32).
+       01 WS-RANGE-END PIC 9(32).
+       01 WS-RANGE-LENGTH PIC 9(32).
+       01 WS-RANGE-LENGTH-WITHOUT-LEADING-ZEROS PIC Z(31)9.
+       01 WS-RANGE-START-WITHOUT-LEADING-ZEROS PIC Z(31)9.
+       01 WS-RANGE-END-WITHOUT-LEADING-ZEROS PIC Z(31)9.
+       01 WS-RANGE-TOTAL-WITHOUT-LEADING-ZEROS PIC Z(31)9.
+      * HTTP Basic authentication for paths under
+      * WS-CONFIG-PROTECTED-PATH-PREFIX
+       01 WS-PATH-IS-PROTECTED PIC X VALUE 'N'.
+       01 WS-AUTH-IS-VALID PIC X VALUE 'N'.
+
+      * "/." anywhere in the request path, checked before
+      * CHECK-PATH-IS-PROTECTED and before WS-FILENAME is resolved -
+      * see CHECK-PATH-FOR-DOT-SEGMENTS
+       01 WS-PATH-HAS-DOT-SEGMENT PIC X VALUE 'N'.
+       01 WS-PATH-DOTSEGMENT-COUNT PIC 9(4) VALUE 0.
+       01 WS-AUTH-HEADER-VALUE PIC X(256) VALUE SPACES.
+       01 WS-AUTH-BASE64-PAYLOAD PIC X(256) VALUE SPACES.
+       01 WS-AUTH-DECODED-CREDENTIALS PIC X(256) VALUE SPACES.
+       01 WS-AUTH-DECODED-LEN PIC 9(8) VALUE 0.
+       01 WS-AUTH-PREFIX-LEN PIC 9(8) VALUE 0.
+       01 WS-BASE64-ALPHABET-PART1 PIC X(32) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdef".
+       01 WS-BASE64-ALPHABET-PART2 PIC X(32) VALUE
+           "ghijklmnopqrstuvwxyz0123456789+/".
+       01 WS-BASE64-ALPHABET PIC X(64) VALUE SPACES.
+       01 WS-BASE64-CHAR PIC X.
+       01 WS-BASE64-SEXTET-VALUE PIC 9(4) VALUE 0.
+       01 WS-BASE64-SEXTET-1 PIC 9(4) VALUE 0.
+       01 WS-BASE64-SEXTET-2 PIC 9(4) VALUE 0.
+       01 WS-BASE64-SEXTET-3 PIC 9(4) VALUE 0.
+       01 WS-BASE64-SEXTET-4 PIC 9(4) VALUE 0.
+       01 WS-BASE64-OCTET-1 PIC 9(4) VALUE 0.
+       01 WS-BASE64-OCTET-2 PIC 9(4) VALUE 0.
+       01 WS-BASE64-OCTET-3 PIC 9(4) VALUE 0.
+       01 WS-CREDENTIALS-FILE-STATUS PIC XX.
+      * Auto-generated directory listing, used when a requested
+      * directory has no index.html of its own
+       01 WS-DIRECTORY-NAME PIC X(256).
+       01 WS-DIR-HANDLE-PTR USAGE POINTER.
+       01 WS-DIRENT-PTR USAGE POINTER.
+       01 WS-DIRENT BASED.
+           05 DIRENT-INO PIC 9(18) USAGE COMP-5.
+           05 DIRENT-OFF PIC S9(18) USAGE COMP-5.
+           05 DIRENT-RECLEN PIC 9(4) USAGE COMP-5.
+           05 DIRENT-TYPE USAGE BINARY-CHAR UNSIGNED.
+           05 DIRENT-NAME PIC X(256).
+       01 WS-DIRENT-NAME-LEN PIC 9(8).
+       01 WS-DIRECTORY-ENTRY-NAME PIC X(256).
+      * HTML-escaped copies used only when building the listing's
+      * markup - WS-DIRECTORY-NAME/WS-DIRECTORY-ENTRY-NAME themselves
+      * stay raw for opendir/open and the access/DISPLAY logs
+       01 WS-DIRECTORY-NAME-ESCAPED PIC X(1536).
+       01 WS-DIRECTORY-ENTRY-NAME-ESCAPED PIC X(1536).
+       01 WS-DIRECTORY-ENTRY-PATH PIC X(512).
+       01 WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED PIC X(512).
+       01 WS-DIRECTORY-ENTRY-FD PIC S9(4).
+       01 WS-DIRECTORY-ENTRY-SIZE PIC 9(32).
+       01 WS-DIRECTORY-ENTRY-SIZE-TEXT PIC Z(31)9.
+       01 WS-DIRECTORY-ENTRY-ROW PIC X(1024).
+       01 WS-DIRECTORY-LISTING-BODY PIC X(16384).
+       01 WS-DIRECTORY-LISTING-BODY-LEN PIC 9(8).
+       01 WS-DIRECTORY-LISTING-BODY-POINTER PIC 9(8).
+       01 WS-DIRECTORY-LISTING-SEND-OFFSET PIC 9(8).
+       01 WS-DIRECTORY-LISTING-CHUNK-LEN PIC 9(8).
+      * Set once a row is skipped for not fitting in
+      * WS-DIRECTORY-LISTING-BODY, so very large directories get a
+      * clean, properly-closed listing instead of a silently
+      * truncated one
+       01 WS-DIRECTORY-LISTING-TRUNCATED PIC X VALUE 'N'.
+       01 WS-DIRECTORY-ENTRY-ROW-LEN PIC 9(8).
+      * Bytes reserved at the tail of WS-DIRECTORY-LISTING-BODY for
+      * the closing markup appended once readdir runs out of entries
+       01 WS-DIRECTORY-LISTING-RESERVE PIC 9(8) VALUE 64.
+
+      * General-purpose &/</>/" escaper used by ESCAPE-HTML-ENTITIES -
+      * not directory-listing-specific, but added for that listing's
+      * use of attacker-controlled (PUT-able) file names in its markup
+       01 WS-HTML-ESCAPE-SOURCE PIC X(256).
+       01 WS-HTML-ESCAPE-SOURCE-LEN PIC 9(8).
+       01 WS-HTML-ESCAPE-RESULT PIC X(1536).
+       01 WS-HTML-ESCAPE-RESULT-POINTER PIC 9(8).
+       01 WS-HTML-ESCAPE-CHAR PIC X.
+       01 WS-HTML-ESCAPE-I PIC 9(8).
        01 WS-BUFFER PIC X(8192).
        01 WS-TEMP-BUFFER PIC X(8192).
        01 WS-BUFFER-LEN PIC 9(8).
@@ -84,10 +256,19 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM SETUP-IGNORE-SIGCHLD.
+           PERFORM LOAD-CONFIGURATION.
+           PERFORM INITIALIZE-BASE64-ALPHABET.
+      * SIGCHLD is left at its default disposition (rather than
+      * SIG_IGN) so finished children stay reapable; REAP-FINISHED-
+      * CHILDREN below collects them and keeps WS-INFLIGHT-CHILD-COUNT
+      * accurate for the concurrency cap
            PERFORM SETUP-IGNORE-SIGPIPE.
            PERFORM SETUP-HANDLE-SIGINT.
            PERFORM SETUP-SOCKET.
+           CALL "time"
+           USING BY REFERENCE NULL
+           RETURNING WS-SERVER-START-EPOCH
+           END-CALL.
            MOVE 'Y' TO WS-KEEP-RUNNING.
            PERFORM UNTIL WS-KEEP-RUNNING = 'N'
                PERFORM HANDLE-CLIENT
@@ -95,21 +276,125 @@
            PERFORM CLEANUP-SOCKET.
            STOP RUN.
 
-       SETUP-IGNORE-SIGCHLD.
-      * IGNORE SIGCHLD signal
-           CALL "sigaction"
-           USING BY VALUE 17,
-           BY REFERENCE WS-SIGACTION-IGNORE,
-           BY REFERENCE NULL
-           RETURNING WS-TEMP
-           END-CALL
-           IF WS-TEMP NOT = ZERO
+       LOAD-CONFIGURATION.
+      * Reads port / bind address / document root from webserver.conf
+      * in the current directory, one KEY=VALUE pair per line. Missing
+      * file or missing keys just fall back to the built-in defaults.
+           OPEN INPUT WS-CONFIG-FILE.
+           IF WS-CONFIG-FILE-STATUS NOT = "00"
            THEN
-               DISPLAY "sigaction call failed: ", WS-TEMP
+               DISPLAY "No ", FUNCTION TRIM(WS-CONFIG-FILENAME),
+               " found, using default configuration"
                END-DISPLAY
-               GOBACK
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-CONFIG-FILE-STATUS = "10"
+               READ WS-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PARSE-CONFIGURATION-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE WS-CONFIG-FILE.
+
+           IF FUNCTION TRIM(WS-CONFIG-DOCUMENT-ROOT) NOT = SPACES
+           THEN
+               MOVE SPACES TO WS-CONFIG-DOCUMENT-ROOT-NULLTERMINATED
+               STRING WS-CONFIG-DOCUMENT-ROOT DELIMITED BY SPACE
+               X"00" DELIMITED BY SIZE
+               INTO WS-CONFIG-DOCUMENT-ROOT-NULLTERMINATED
+               END-STRING
+               CALL "chdir"
+               USING BY REFERENCE WS-CONFIG-DOCUMENT-ROOT-NULLTERMINATED
+               RETURNING WS-TEMP
+               END-CALL
+               IF WS-TEMP NOT = ZERO
+               THEN
+                   DISPLAY "chdir to configured document root failed: ",
+                   WS-TEMP
+                   END-DISPLAY
+               END-IF
            END-IF.
 
+       PARSE-CONFIGURATION-LINE.
+           MOVE SPACES TO WS-CONFIG-KEY.
+           MOVE SPACES TO WS-CONFIG-VALUE.
+           UNSTRING WS-CONFIG-RECORD
+           DELIMITED BY "="
+           INTO WS-CONFIG-KEY, WS-CONFIG-VALUE
+           END-UNSTRING.
+
+           EVALUATE FUNCTION TRIM(WS-CONFIG-KEY)
+               WHEN "PORT"
+                   COMPUTE WS-CONFIG-PORT =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-CONFIG-VALUE))
+                   END-COMPUTE
+               WHEN "BIND_ADDRESS"
+                   MOVE SPACES TO WS-CONFIG-BIND-ADDRESS
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                   TO WS-CONFIG-BIND-ADDRESS
+               WHEN "DOCUMENT_ROOT"
+                   MOVE SPACES TO WS-CONFIG-DOCUMENT-ROOT
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                   TO WS-CONFIG-DOCUMENT-ROOT
+               WHEN "MAX_CONCURRENT_CONNECTIONS"
+                   COMPUTE WS-CONFIG-MAX-CONCURRENT-CONNECTIONS =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-CONFIG-VALUE))
+                   END-COMPUTE
+               WHEN "PROTECTED_PATH_PREFIX"
+                   MOVE SPACES TO WS-CONFIG-PROTECTED-PATH-PREFIX
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                   TO WS-CONFIG-PROTECTED-PATH-PREFIX
+               WHEN "CREDENTIALS_FILE"
+                   MOVE SPACES TO WS-CONFIG-CREDENTIALS-FILENAME
+                   MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                   TO WS-CONFIG-CREDENTIALS-FILENAME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       INITIALIZE-BASE64-ALPHABET.
+           MOVE SPACES TO WS-BASE64-ALPHABET.
+           STRING WS-BASE64-ALPHABET-PART1 DELIMITED BY SIZE,
+           WS-BASE64-ALPHABET-PART2 DELIMITED BY SIZE
+           INTO WS-BASE64-ALPHABET
+           END-STRING.
+
+       PARSE-BIND-ADDRESS-INTO-OCTETS.
+           MOVE SPACES TO WS-CONFIG-BIND-OCTET-1.
+           MOVE SPACES TO WS-CONFIG-BIND-OCTET-2.
+           MOVE SPACES TO WS-CONFIG-BIND-OCTET-3.
+           MOVE SPACES TO WS-CONFIG-BIND-OCTET-4.
+           UNSTRING WS-CONFIG-BIND-ADDRESS
+           DELIMITED BY "."
+           INTO WS-CONFIG-BIND-OCTET-1, WS-CONFIG-BIND-OCTET-2,
+           WS-CONFIG-BIND-OCTET-3, WS-CONFIG-BIND-OCTET-4
+           END-UNSTRING.
+
+       REAP-FINISHED-CHILDREN.
+      * Collects every child that has already exited, without blocking,
+      * so WS-INFLIGHT-CHILD-COUNT reflects reality before we decide
+      * whether to fork another one
+           MOVE 1 TO WS-TEMP.
+           PERFORM UNTIL WS-TEMP <= 0
+               CALL "waitpid"
+               USING BY VALUE -1,
+               BY REFERENCE WS-CHILD-EXIT-STATUS,
+               BY VALUE 1
+               RETURNING WS-TEMP
+               END-CALL
+               IF WS-TEMP > 0
+               AND WS-INFLIGHT-CHILD-COUNT > 0
+               THEN
+                   COMPUTE
+                   WS-INFLIGHT-CHILD-COUNT = WS-INFLIGHT-CHILD-COUNT - 1
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
        SETUP-IGNORE-SIGPIPE.
       * IGNORE SIGPIPE signal
            CALL "sigaction"
@@ -181,8 +466,16 @@
                GOBACK
            END-IF.
        SETUP-SOCKET.
+           PERFORM PARSE-BIND-ADDRESS-INTO-OCTETS.
+           MOVE WS-CONFIG-PORT TO SIN-PORT OF WS-SOCKADDR-IN.
+           COMPUTE SIN-ADDR OF WS-SOCKADDR-IN =
+               ((FUNCTION NUMVAL(WS-CONFIG-BIND-OCTET-1) * 256 +
+                 FUNCTION NUMVAL(WS-CONFIG-BIND-OCTET-2)) * 256 +
+                 FUNCTION NUMVAL(WS-CONFIG-BIND-OCTET-3)) * 256 +
+                 FUNCTION NUMVAL(WS-CONFIG-BIND-OCTET-4)
+           END-COMPUTE.
       * AF_INET, SOCK_STREAM, default prot
-           CALL "socket" 
+           CALL "socket"
            USING BY VALUE 2, 1, 0
            RETURNING WS-SOCKFD
            END-CALL.
@@ -214,7 +507,9 @@
                END-DISPLAY
                GOBACK
            END-IF.
-           DISPLAY "Listening on 0.0.0.0:8080"
+           DISPLAY "Listening on ",
+           FUNCTION TRIM(WS-CONFIG-BIND-ADDRESS), ":",
+           WS-CONFIG-PORT
            END-DISPLAY.
 
        CLEANUP-SOCKET.
@@ -243,6 +538,57 @@
              EXIT PARAGRAPH
            END-IF.
 
+      * Peek at the start of the request, without consuming it, so a
+      * monitoring "GET /_status" request can be answered directly by
+      * this process instead of being forked off or turned away by the
+      * concurrency cap below. MSG_PEEK (2) leaves the bytes in the
+      * socket's receive buffer for the forked child to read normally
+      * when this is not a status probe. This runs in the single
+      * master accept loop, so it must never block waiting for bytes
+      * that may never come - MSG_DONTWAIT (64) makes the recv()
+      * return immediately with EAGAIN/-1 when fewer than 13 bytes
+      * are available yet instead of waiting for them, and that case
+      * is treated the same as "not a status probe": the connection
+      * falls through to the normal fork path below, where the
+      * forked child reads the request the ordinary way, whatever
+      * the client ends up sending
+           MOVE SPACES TO WS-STATUS-PEEK-BUFFER.
+           CALL "recv"
+           USING BY VALUE WS-CLIENT-SOCKFD,
+           BY REFERENCE WS-STATUS-PEEK-BUFFER,
+           BY VALUE 13,
+           BY VALUE 66
+           RETURNING WS-TEMP
+           END-CALL.
+
+           IF WS-TEMP >= 13 AND WS-STATUS-PEEK-BUFFER = "GET /_status "
+           THEN
+               PERFORM ANSWER-STATUS-ENDPOINT
+               EXIT PARAGRAPH
+           END-IF.
+
+      * Reap whatever children already finished before deciding
+      * whether there is room to fork another one
+           PERFORM REAP-FINISHED-CHILDREN.
+
+           IF WS-INFLIGHT-CHILD-COUNT >=
+              WS-CONFIG-MAX-CONCURRENT-CONNECTIONS
+           THEN
+               DISPLAY "Rejecting connection, ",
+               WS-INFLIGHT-CHILD-COUNT,
+               " of ", WS-CONFIG-MAX-CONCURRENT-CONNECTIONS,
+               " concurrent connections in use"
+               END-DISPLAY
+               MOVE "-" TO HTTP-METHOD OF WS-HTTP-REQUEST
+               MOVE "-" TO PATH OF WS-HTTP-REQUEST
+               MOVE "HTTP/1.1" TO PROTOCOL OF WS-HTTP-REQUEST
+               MOVE 503 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
+
            COMPUTE
            WS-HTTP-REQUEST-COUNTER = WS-HTTP-REQUEST-COUNTER + 1
            END-COMPUTE.
@@ -261,9 +607,147 @@
                EXIT PARAGRAPH
            END-IF.
            IF WS-TEMP > 0
+               COMPUTE
+               WS-INFLIGHT-CHILD-COUNT = WS-INFLIGHT-CHILD-COUNT + 1
+               END-COMPUTE
                EXIT PARAGRAPH
            END-IF.
 
+      * HTTP/1.1 connections stay on this forked child for further
+      * requests until the client asks us to close, so we keep reading
+      * requests off the same socket instead of forking again per asset
+           MOVE 'Y' TO WS-CONNECTION-KEEP-ALIVE.
+           PERFORM UNTIL WS-CONNECTION-KEEP-ALIVE = 'N'
+               PERFORM PROCESS-HTTP-REQUEST
+           END-PERFORM.
+
+           GOBACK.
+
+       ANSWER-STATUS-ENDPOINT.
+      * Reports the live request counter and in-flight child count
+      * straight out of the master's own memory - a forked child would
+      * only ever see a copy of these taken at fork time, so this has
+      * to be handled here rather than by PROCESS-HTTP-REQUEST
+           CALL "time"
+           USING BY REFERENCE NULL
+           RETURNING WS-STATUS-CURRENT-EPOCH
+           END-CALL.
+           COMPUTE WS-STATUS-UPTIME-SECONDS =
+           WS-STATUS-CURRENT-EPOCH - WS-SERVER-START-EPOCH
+           END-COMPUTE.
+           MOVE WS-STATUS-UPTIME-SECONDS TO
+           WS-STATUS-UPTIME-WITHOUT-LEADING-ZEROS.
+           MOVE WS-HTTP-REQUEST-COUNTER TO
+           WS-HTTP-REQUEST-COUNTER-WITHOUT-LEADING-ZEROS.
+           MOVE WS-INFLIGHT-CHILD-COUNT TO
+           WS-INFLIGHT-CHILD-COUNT-WITHOUT-LEADING-ZEROS.
+
+           MOVE SPACES TO WS-STATUS-BODY.
+           MOVE 1 TO WS-STATUS-BODY-POINTER.
+           STRING
+               "{""requests"":" DELIMITED BY SIZE,
+               FUNCTION TRIM(
+               WS-HTTP-REQUEST-COUNTER-WITHOUT-LEADING-ZEROS LEADING)
+               DELIMITED BY SIZE,
+               ",""inflight"":" DELIMITED BY SIZE,
+               FUNCTION TRIM(
+               WS-INFLIGHT-CHILD-COUNT-WITHOUT-LEADING-ZEROS LEADING)
+               DELIMITED BY SIZE,
+               ",""uptime_seconds"":" DELIMITED BY SIZE,
+               FUNCTION TRIM(
+               WS-STATUS-UPTIME-WITHOUT-LEADING-ZEROS LEADING)
+               DELIMITED BY SIZE,
+               "}" DELIMITED BY SIZE
+               INTO WS-STATUS-BODY
+               WITH POINTER WS-STATUS-BODY-POINTER
+           END-STRING.
+           COMPUTE WS-STATUS-BODY-LEN = WS-STATUS-BODY-POINTER - 1
+           END-COMPUTE.
+
+           MOVE "GET" TO HTTP-METHOD OF WS-HTTP-REQUEST.
+           MOVE "/_status" TO PATH OF WS-HTTP-REQUEST.
+           MOVE "HTTP/1.1" TO PROTOCOL OF WS-HTTP-REQUEST.
+           MOVE SPACES TO WS-FILENAME.
+           MOVE "-" TO WS-FILENAME.
+           MOVE ZERO TO WS-FILESIZE.
+           MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE.
+           MOVE 'N' TO WS-IS-HEAD-REQUEST.
+
+           MOVE 200 TO HTTP-STATUS OF WS-HTTP-RESPONSE.
+           PERFORM COMPUTE-STATUSTEXT-FROM-STATUS.
+
+           MOVE 1 TO HEADERS-LEN OF WS-HTTP-RESPONSE.
+           MOVE "Content-Type" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "application/json" TO
+           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE WS-STATUS-BODY-LEN TO WS-FILESIZE-WITHOUT-LEADING-ZEROS.
+           MOVE "Content-Length" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE FUNCTION TRIM(WS-FILESIZE-WITHOUT-LEADING-ZEROS LEADING)
+           TO HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE "Server" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "cobol-webserver" TO
+           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE "Connection" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "close" TO
+           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           DISPLAY "<Status: '",
+           HTTP-STATUS OF WS-HTTP-RESPONSE,
+           "' Path: '/_status' RequestCounter: '",
+           WS-HTTP-REQUEST-COUNTER,
+           "'"
+           END-DISPLAY.
+
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
+
+           PERFORM SEND-HTTP-STATUS-LINE.
+           PERFORM SEND-RESPONSE-HEADERS.
+
+           MOVE SPACES TO WS-BUFFER.
+           MOVE WS-STATUS-BODY(1:WS-STATUS-BODY-LEN)
+           TO WS-BUFFER(1:WS-STATUS-BODY-LEN).
+           MOVE WS-STATUS-BODY-LEN TO WS-BUFFER-LEN.
+           PERFORM WRITE-RAW-BUFFER-TO-CLIENT-SOCKET.
+
+           PERFORM CLOSE-CLIENT-SOCKET.
+
+       PROCESS-HTTP-REQUEST.
+      * WS-FILENAME/WS-FILESIZE are only ever set again once a file is
+      * actually served; with the keep-alive loop reusing this same
+      * child's WORKING-STORAGE across many requests, clear them
+      * up front so an error response (404, 405, 413, ...) never logs
+      * a file=/filesize= left over from an earlier request this child
+      * happened to serve
+           MOVE SPACES TO WS-FILENAME.
+           MOVE ZERO TO WS-FILESIZE.
+
       * We set an alarm for 10 sec in case the
       * requestor never sends us the entire http request
            MOVE "N" TO WS-ALRM-WAS-RAISED.
@@ -278,6 +762,20 @@
            MOVE ZERO TO WS-BUFFER-LEN.
            PERFORM READ-FROM-SOCKET-AND-FILL-WS-BUFFER-WITH-TIMEOUT.
 
+      * With the keep-alive loop reusing this same child's
+      * WORKING-STORAGE across many requests, the far end closing the
+      * connection instead of sending another request line is the
+      * ordinary way a keep-alive connection ends, not an error - an
+      * empty read here means EOF, and there is no request line to
+      * parse, so stop the keep-alive loop and close up instead of
+      * running READ-HTTP-LINE against an empty buffer
+           IF WS-BUFFER-LEN = 0
+           THEN
+               MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
+               PERFORM CLOSE-CLIENT-SOCKET
+               EXIT PARAGRAPH
+           END-IF.
+
            PERFORM READ-HTTP-LINE.
 
            UNSTRING WS-HTTP-LINE
@@ -287,6 +785,20 @@
            PROTOCOL OF WS-HTTP-REQUEST
            END-UNSTRING.
 
+      * Known up front so the body-reading paragraphs below can buffer
+      * the body for WRITE-PUT-BODY-TO-FILE instead of discarding it
+           MOVE 'N' TO WS-IS-PUT-REQUEST.
+           MOVE ZERO TO WS-PUT-BODY-LEN.
+           IF HTTP-METHOD OF WS-HTTP-REQUEST = "PUT"
+           THEN
+               MOVE 'Y' TO WS-IS-PUT-REQUEST
+           END-IF.
+
+      * Default to closing the connection after this response; a
+      * well-formed HTTP/1.1 request without "Connection: close" will
+      * turn this back on once the headers have been parsed
+           MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE.
+
            PERFORM PROCESS-HTTP-HEADERS.
 
            IF WS-BUFFER(1:2) NOT = X"0D0A"
@@ -298,8 +810,11 @@
                MOVE 413 TO HTTP-STATUS OF WS-HTTP-RESPONSE
                PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
                PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
-               GOBACK
+               EXIT PARAGRAPH
            END-IF.
+
+           PERFORM PARSE-CONNECTION-HEADER-FROM-REQUEST-HEADERS.
+
       * Consumes the last \r\n
            PERFORM READ-HTTP-LINE.
 
@@ -331,11 +846,19 @@
            END-CALL.
 
            IF HTTP-METHOD OF WS-HTTP-REQUEST NOT = "GET"
+           AND HTTP-METHOD OF WS-HTTP-REQUEST NOT = "HEAD"
+           AND HTTP-METHOD OF WS-HTTP-REQUEST NOT = "PUT"
            THEN
                MOVE 405 TO HTTP-STATUS OF WS-HTTP-RESPONSE
                PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
                PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
-               GOBACK
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-IS-HEAD-REQUEST.
+           IF HTTP-METHOD OF WS-HTTP-REQUEST = "HEAD"
+           THEN
+               MOVE 'Y' TO WS-IS-HEAD-REQUEST
            END-IF.
 
            IF  PROTOCOL OF WS-HTTP-REQUEST NOT = "HTTP/1.0"
@@ -343,9 +866,32 @@
            THEN
                MOVE "HTTP/1.1" TO PROTOCOL OF WS-HTTP-REQUEST
                MOVE 505 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
                PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
                PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
-               GOBACK
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-PATH-FOR-DOT-SEGMENTS.
+           IF WS-PATH-HAS-DOT-SEGMENT = 'Y'
+           THEN
+               MOVE 400 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-PATH-IS-PROTECTED.
+           IF WS-PATH-IS-PROTECTED = 'Y'
+           THEN
+               PERFORM VALIDATE-BASIC-AUTHENTICATION
+               IF WS-AUTH-IS-VALID = 'N'
+               THEN
+                   MOVE 401 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+                   PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+                   PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+                   EXIT PARAGRAPH
+               END-IF
            END-IF.
 
       * FIXME: This is vulnerable to path traversal
@@ -359,13 +905,35 @@
                MOVE WS-TEMP-BUFFER(2:256) TO WS-FILENAME
            END-IF.
 
+      * The access log and credentials file live inside the served
+      * document root (LOAD-CONFIGURATION chdir's into it), so they
+      * must be explicitly walled off from both GET (would leak the
+      * credentials file to anyone) and PUT (would let anyone
+      * overwrite the auth database or the audit trail)
+           IF FUNCTION TRIM(WS-FILENAME) =
+              FUNCTION TRIM(WS-ACCESS-LOG-FILENAME)
+           OR FUNCTION TRIM(WS-FILENAME) =
+              FUNCTION TRIM(WS-CONFIG-CREDENTIALS-FILENAME)
+           THEN
+               MOVE 404 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
+
            MOVE SPACES TO WS-FILENAME-NULLTERMINATED.
            STRING WS-FILENAME DELIMITED BY SPACE
            X"00" DELIMITED BY SIZE
            INTO WS-FILENAME-NULLTERMINATED
            END-STRING
 
-           CALL "open" 
+           IF WS-IS-PUT-REQUEST = 'Y'
+           THEN
+               PERFORM WRITE-PUT-BODY-TO-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "open"
            USING BY REFERENCE WS-FILENAME-NULLTERMINATED,
            BY VALUE 0
            RETURNING WS-FILEFD
@@ -377,7 +945,7 @@
                MOVE 404 TO HTTP-STATUS OF WS-HTTP-RESPONSE
                PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
                PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
-               GOBACK
+               EXIT PARAGRAPH
            END-IF.
 
            CALL "is_filepath_subpath_of_cwd"
@@ -396,7 +964,7 @@
                RETURNING WS-TEMP
                END-CALL
 
-               GOBACK
+               EXIT PARAGRAPH
            END-IF.
 
            CALL "is_directory"
@@ -404,19 +972,40 @@
            RETURNING WS-TEMP
            END-CALL.
 
-      * If the file is a directory, return 404 and close the file
+      * If the file is a directory, try <dir>/index.html first and
+      * fall back to an auto-generated directory listing
            IF WS-TEMP NOT = 0
            THEN
-               MOVE 404 TO HTTP-STATUS OF WS-HTTP-RESPONSE
-               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
-               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               MOVE WS-FILENAME TO WS-DIRECTORY-NAME
 
                CALL "close"
                USING BY VALUE WS-FILEFD
                RETURNING WS-TEMP
                END-CALL
 
-               GOBACK
+               MOVE SPACES TO WS-FILENAME
+               STRING FUNCTION TRIM(WS-DIRECTORY-NAME) DELIMITED BY SIZE,
+               "/index.html" DELIMITED BY SIZE
+               INTO WS-FILENAME
+               END-STRING
+
+               MOVE SPACES TO WS-FILENAME-NULLTERMINATED
+               STRING WS-FILENAME DELIMITED BY SPACE
+               X"00" DELIMITED BY SIZE
+               INTO WS-FILENAME-NULLTERMINATED
+               END-STRING
+
+               CALL "open"
+               USING BY REFERENCE WS-FILENAME-NULLTERMINATED,
+               BY VALUE 0
+               RETURNING WS-FILEFD
+               END-CALL
+
+               IF WS-FILEFD = -1
+               THEN
+                   PERFORM SEND-DIRECTORY-LISTING-AS-HTTP-RESPONSE
+                   EXIT PARAGRAPH
+               END-IF
            END-IF.
 
            MOVE 200 TO HTTP-STATUS OF WS-HTTP-RESPONSE.
@@ -428,7 +1017,63 @@
            RETURNING WS-TEMP
            END-CALL.
 
-           GOBACK.
+       WRITE-PUT-BODY-TO-FILE.
+      * The body is already fully buffered in WS-PUT-BODY by the time
+      * we get here. The traversal guard runs before we ever touch the
+      * filesystem, unlike the GET path above, since creating the file
+      * first and checking second would make the check pointless here
+           CALL "is_filepath_subpath_of_cwd"
+           USING BY REFERENCE WS-FILENAME-NULLTERMINATED
+           RETURNING WS-TEMP
+           END-CALL.
+
+           IF WS-TEMP = 0
+           THEN
+               MOVE 404 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
+
+      * O_WRONLY + O_CREAT + O_TRUNC, mode 0644
+           CALL "open"
+           USING BY REFERENCE WS-FILENAME-NULLTERMINATED,
+           BY VALUE 577,
+           BY VALUE 420
+           RETURNING WS-PUT-OUTPUT-FD
+           END-CALL.
+
+           IF WS-PUT-OUTPUT-FD = -1
+           THEN
+               MOVE 500 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "write"
+           USING BY VALUE WS-PUT-OUTPUT-FD,
+           BY REFERENCE WS-PUT-BODY,
+           BY VALUE WS-PUT-BODY-LEN
+           RETURNING WS-TEMP
+           END-CALL.
+
+           IF WS-TEMP = -1
+           THEN
+               DISPLAY "write to ", FUNCTION TRIM(WS-FILENAME),
+               " failed: ", WS-TEMP
+               END-DISPLAY
+           END-IF.
+
+           CALL "close"
+           USING BY VALUE WS-PUT-OUTPUT-FD
+           RETURNING WS-TEMP
+           END-CALL.
+
+           MOVE WS-PUT-BODY-LEN TO WS-FILESIZE.
+           MOVE 201 TO HTTP-STATUS OF WS-HTTP-RESPONSE.
+           PERFORM COMPUTE-STATUSTEXT-FROM-STATUS.
+           PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE.
 
        PROCESS-HTTP-HEADERS.
            MOVE ZERO TO HEADERS-LEN OF WS-HTTP-REQUEST.
@@ -466,7 +1111,300 @@
                END-UNSTRING
            END-PERFORM.
 
+       PARSE-CONNECTION-HEADER-FROM-REQUEST-HEADERS.
+      * HTTP/1.1 defaults to keep-alive unless told to close; HTTP/1.0
+      * defaults to close unless told to keep-alive
+           IF PROTOCOL OF WS-HTTP-REQUEST = "HTTP/1.1"
+           THEN
+               MOVE 'Y' TO WS-CONNECTION-KEEP-ALIVE
+           ELSE
+               MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
+           END-IF.
+
+           PERFORM VARYING WS-TEMP FROM 1 BY 1
+           UNTIL WS-TEMP > HEADERS-LEN OF WS-HTTP-REQUEST
+           IF HEADER-KEY OF HEADERS OF WS-HTTP-REQUEST (WS-TEMP)
+                   = "Connection"
+           THEN
+               IF FUNCTION UPPER-CASE(HEADER-VALUE OF HEADERS OF
+               WS-HTTP-REQUEST(WS-TEMP)) = "CLOSE"
+               THEN
+                   MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
+               END-IF
+               IF FUNCTION UPPER-CASE(HEADER-VALUE OF HEADERS OF
+               WS-HTTP-REQUEST(WS-TEMP)) = "KEEP-ALIVE"
+               THEN
+                   MOVE 'Y' TO WS-CONNECTION-KEEP-ALIVE
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       PARSE-RANGE-HEADER-FROM-REQUEST-HEADERS.
+           MOVE 'N' TO WS-RANGE-REQUESTED.
+           PERFORM VARYING WS-TEMP FROM 1 BY 1
+           UNTIL WS-TEMP > HEADERS-LEN OF WS-HTTP-REQUEST
+           IF HEADER-KEY OF HEADERS OF WS-HTTP-REQUEST (WS-TEMP)
+                   = "Range"
+           THEN
+               MOVE SPACES TO WS-RANGE-HEADER-VALUE
+               MOVE HEADER-VALUE OF HEADERS OF WS-HTTP-REQUEST (WS-TEMP)
+               TO WS-RANGE-HEADER-VALUE
+               MOVE 'Y' TO WS-RANGE-REQUESTED
+           END-IF
+           END-PERFORM.
+
+           IF WS-RANGE-REQUESTED = 'Y'
+           THEN
+      * Only "bytes=START-END" (a single range) is supported; a
+      * multi-range value like "bytes=0-10,20-30" has a second "-"
+      * and a "," past the one START-END pair we know how to parse,
+      * and FUNCTION NUMVAL would otherwise silently misparse
+      * "10,20" as 1020 instead of rejecting it. The suffix form
+      * "bytes=-500" ("last 500 bytes") is rejected the same way,
+      * since it starts with "-" rather than a start offset -
+      * PARSE-BYTE-RANGE-HEADER-VALUE would otherwise read it as
+      * start=0, end=500, silently returning the first 501 bytes
+      * instead of the last 500. Treat anything we don't recognize
+      * as if the header had been absent
+               MOVE ZERO TO WS-RANGE-COMMA-COUNT
+               MOVE ZERO TO WS-RANGE-DASH-COUNT
+               INSPECT WS-RANGE-HEADER-VALUE(7:)
+               TALLYING WS-RANGE-COMMA-COUNT FOR ALL ","
+               WS-RANGE-DASH-COUNT FOR ALL "-"
+               IF WS-RANGE-COMMA-COUNT > 0 OR WS-RANGE-DASH-COUNT > 1
+               OR WS-RANGE-HEADER-VALUE(7:1) = "-"
+               THEN
+                   MOVE 'N' TO WS-RANGE-REQUESTED
+               ELSE
+                   PERFORM PARSE-BYTE-RANGE-HEADER-VALUE
+               END-IF
+           END-IF.
+
+       PARSE-BYTE-RANGE-HEADER-VALUE.
+      * Only the single-range form "bytes=START-END" is supported;
+      * END may be omitted to mean "through the end of the file"
+           MOVE FUNCTION TRIM(WS-RANGE-HEADER-VALUE) TO
+           WS-RANGE-HEADER-VALUE.
+           MOVE SPACES TO WS-RANGE-START-TEXT.
+           MOVE SPACES TO WS-RANGE-END-TEXT.
+           UNSTRING WS-RANGE-HEADER-VALUE(7:)
+           DELIMITED BY "-"
+           INTO WS-RANGE-START-TEXT, WS-RANGE-END-TEXT
+           END-UNSTRING.
+
+           MOVE ZERO TO WS-RANGE-START.
+           IF FUNCTION TRIM(WS-RANGE-START-TEXT) NOT = SPACES
+           THEN
+               COMPUTE WS-RANGE-START =
+               FUNCTION NUMVAL(FUNCTION TRIM(WS-RANGE-START-TEXT))
+               END-COMPUTE
+           END-IF.
+
+           IF FUNCTION TRIM(WS-RANGE-END-TEXT) = SPACES
+           THEN
+               MOVE 'N' TO WS-RANGE-END-SPECIFIED
+           ELSE
+               MOVE 'Y' TO WS-RANGE-END-SPECIFIED
+               COMPUTE WS-RANGE-END =
+               FUNCTION NUMVAL(FUNCTION TRIM(WS-RANGE-END-TEXT))
+               END-COMPUTE
+           END-IF.
+
+       VALIDATE-BYTE-RANGE-AGAINST-FILESIZE.
+           MOVE 'Y' TO WS-RANGE-VALID.
+           IF WS-RANGE-END-SPECIFIED = 'N'
+           THEN
+               COMPUTE WS-RANGE-END = WS-FILESIZE - 1
+               END-COMPUTE
+           END-IF.
+
+           IF WS-FILESIZE = 0
+           OR WS-RANGE-START > WS-RANGE-END
+           OR WS-RANGE-START >= WS-FILESIZE
+           THEN
+               MOVE 'N' TO WS-RANGE-VALID
+           END-IF.
+
+           IF WS-RANGE-VALID = 'Y'
+           THEN
+               IF WS-RANGE-END >= WS-FILESIZE
+               THEN
+                   COMPUTE WS-RANGE-END = WS-FILESIZE - 1
+                   END-COMPUTE
+               END-IF
+               COMPUTE WS-RANGE-LENGTH =
+               WS-RANGE-END - WS-RANGE-START + 1
+               END-COMPUTE
+           END-IF.
+
+       CHECK-PATH-FOR-DOT-SEGMENTS.
+      * CHECK-PATH-IS-PROTECTED's prefix check, and the filename
+      * WS-FILENAME is later resolved to, both work off the raw
+      * request path as the client sent it - but open() resolves
+      * "." and ".." components itself, so "/./internal/secret.pdf"
+      * and ".." past a sibling directory can both reach a file
+      * under PROTECTED_PATH_PREFIX on disk while the raw path the
+      * prefix check sees never starts with that prefix. "/." covers
+      * both, since ".." also starts with "."; reject the request
+      * outright rather than trying to resolve the path ourselves
+           MOVE 'N' TO WS-PATH-HAS-DOT-SEGMENT.
+           MOVE 0 TO WS-PATH-DOTSEGMENT-COUNT.
+           INSPECT PATH OF WS-HTTP-REQUEST
+           TALLYING WS-PATH-DOTSEGMENT-COUNT FOR ALL "/."
+           IF WS-PATH-DOTSEGMENT-COUNT > 0
+           THEN
+               MOVE 'Y' TO WS-PATH-HAS-DOT-SEGMENT
+           END-IF.
+
+       CHECK-PATH-IS-PROTECTED.
+      * A blank prefix means the feature is switched off
+           MOVE 'N' TO WS-PATH-IS-PROTECTED.
+           IF FUNCTION TRIM(WS-CONFIG-PROTECTED-PATH-PREFIX) NOT =
+              SPACES
+           THEN
+               MOVE SPACES TO WS-TEMP-BUFFER
+               MOVE FUNCTION TRIM(WS-CONFIG-PROTECTED-PATH-PREFIX)
+               TO WS-TEMP-BUFFER
+               MOVE 0 TO WS-AUTH-PREFIX-LEN
+               INSPECT WS-TEMP-BUFFER
+               TALLYING WS-AUTH-PREFIX-LEN FOR CHARACTERS
+               BEFORE SPACE
+               IF PATH OF WS-HTTP-REQUEST(1:WS-AUTH-PREFIX-LEN) =
+                  WS-TEMP-BUFFER(1:WS-AUTH-PREFIX-LEN)
+               THEN
+                   MOVE 'Y' TO WS-PATH-IS-PROTECTED
+               END-IF
+           END-IF.
+
+       PARSE-AUTHORIZATION-HEADER-FROM-REQUEST-HEADERS.
+           MOVE SPACES TO WS-AUTH-HEADER-VALUE.
+           PERFORM VARYING WS-TEMP FROM 1 BY 1
+           UNTIL WS-TEMP > HEADERS-LEN OF WS-HTTP-REQUEST
+           IF HEADER-KEY OF HEADERS OF WS-HTTP-REQUEST (WS-TEMP)
+                   = "Authorization"
+           THEN
+               MOVE HEADER-VALUE OF HEADERS OF WS-HTTP-REQUEST
+               (WS-TEMP) TO WS-AUTH-HEADER-VALUE
+           END-IF
+           END-PERFORM.
+
+       VALIDATE-BASIC-AUTHENTICATION.
+      * Leaves WS-AUTH-IS-VALID = 'Y' only when the caller sent a
+      * well-formed "Authorization: Basic <base64(user:pass)>" header
+      * matching one "user:pass" line of WS-CONFIG-CREDENTIALS-FILENAME
+           MOVE 'N' TO WS-AUTH-IS-VALID.
+           PERFORM PARSE-AUTHORIZATION-HEADER-FROM-REQUEST-HEADERS.
+
+           MOVE FUNCTION TRIM(WS-AUTH-HEADER-VALUE) TO
+           WS-AUTH-HEADER-VALUE.
+           IF WS-AUTH-HEADER-VALUE(1:6) NOT = "Basic "
+           THEN
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO WS-AUTH-BASE64-PAYLOAD.
+           MOVE FUNCTION TRIM(WS-AUTH-HEADER-VALUE(7:)) TO
+           WS-AUTH-BASE64-PAYLOAD.
+           PERFORM DECODE-BASE64-CREDENTIALS.
+
+           OPEN INPUT WS-CREDENTIALS-FILE.
+           IF WS-CREDENTIALS-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "open credentials file failed: ",
+               WS-CREDENTIALS-FILE-STATUS
+               END-DISPLAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-CREDENTIALS-FILE-STATUS = "10"
+               READ WS-CREDENTIALS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-CREDENTIALS-RECORD) =
+                          WS-AUTH-DECODED-CREDENTIALS(1:
+                          WS-AUTH-DECODED-LEN)
+                       THEN
+                           MOVE 'Y' TO WS-AUTH-IS-VALID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WS-CREDENTIALS-FILE.
+
+       DECODE-BASE64-SEXTET.
+           MOVE 0 TO WS-BASE64-SEXTET-VALUE.
+           IF WS-BASE64-CHAR NOT = "=" AND WS-BASE64-CHAR NOT = SPACE
+               INSPECT WS-BASE64-ALPHABET
+               TALLYING WS-BASE64-SEXTET-VALUE
+               FOR CHARACTERS BEFORE WS-BASE64-CHAR
+           END-IF.
+
+       DECODE-BASE64-CREDENTIALS.
+           MOVE SPACES TO WS-AUTH-DECODED-CREDENTIALS.
+           MOVE 0 TO WS-AUTH-DECODED-LEN.
+           PERFORM VARYING WS-TEMP FROM 1 BY 4
+           UNTIL WS-AUTH-BASE64-PAYLOAD(WS-TEMP:1) = SPACE
+
+               MOVE WS-AUTH-BASE64-PAYLOAD(WS-TEMP:1) TO
+               WS-BASE64-CHAR
+               PERFORM DECODE-BASE64-SEXTET
+               MOVE WS-BASE64-SEXTET-VALUE TO WS-BASE64-SEXTET-1
+
+               MOVE WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 1:1) TO
+               WS-BASE64-CHAR
+               PERFORM DECODE-BASE64-SEXTET
+               MOVE WS-BASE64-SEXTET-VALUE TO WS-BASE64-SEXTET-2
+
+               COMPUTE WS-BASE64-OCTET-1 =
+               (WS-BASE64-SEXTET-1 * 4) +
+               FUNCTION INTEGER(WS-BASE64-SEXTET-2 / 16)
+               END-COMPUTE
+               COMPUTE WS-AUTH-DECODED-LEN = WS-AUTH-DECODED-LEN + 1
+               END-COMPUTE
+               MOVE FUNCTION CHAR(WS-BASE64-OCTET-1 + 1) TO
+               WS-AUTH-DECODED-CREDENTIALS(WS-AUTH-DECODED-LEN:1)
+
+               IF WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 2:1) NOT = "="
+               AND WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 2:1) NOT = SPACE
+               THEN
+                   MOVE WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 2:1) TO
+                   WS-BASE64-CHAR
+                   PERFORM DECODE-BASE64-SEXTET
+                   MOVE WS-BASE64-SEXTET-VALUE TO WS-BASE64-SEXTET-3
+
+                   COMPUTE WS-BASE64-OCTET-2 =
+                   (FUNCTION MOD(WS-BASE64-SEXTET-2, 16) * 16) +
+                   FUNCTION INTEGER(WS-BASE64-SEXTET-3 / 4)
+                   END-COMPUTE
+                   COMPUTE
+                   WS-AUTH-DECODED-LEN = WS-AUTH-DECODED-LEN + 1
+                   END-COMPUTE
+                   MOVE FUNCTION CHAR(WS-BASE64-OCTET-2 + 1) TO
+                   WS-AUTH-DECODED-CREDENTIALS(WS-AUTH-DECODED-LEN:1)
+               END-IF
+
+               IF WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 3:1) NOT = "="
+               AND WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 3:1) NOT = SPACE
+               THEN
+                   MOVE WS-AUTH-BASE64-PAYLOAD(WS-TEMP + 3:1) TO
+                   WS-BASE64-CHAR
+                   PERFORM DECODE-BASE64-SEXTET
+                   MOVE WS-BASE64-SEXTET-VALUE TO WS-BASE64-SEXTET-4
+
+                   COMPUTE WS-BASE64-OCTET-3 =
+                   (FUNCTION MOD(WS-BASE64-SEXTET-3, 4) * 64) +
+                   WS-BASE64-SEXTET-4
+                   END-COMPUTE
+                   COMPUTE
+                   WS-AUTH-DECODED-LEN = WS-AUTH-DECODED-LEN + 1
+                   END-COMPUTE
+                   MOVE FUNCTION CHAR(WS-BASE64-OCTET-3 + 1) TO
+                   WS-AUTH-DECODED-CREDENTIALS(WS-AUTH-DECODED-LEN:1)
+               END-IF
+           END-PERFORM.
+
        PARSE-CONTENT-LENGTH-FROM-REQUEST-HEADERS.
+           MOVE 0 TO CONTENT-LENGTH.
            PERFORM VARYING WS-TEMP FROM 1 BY 1
            UNTIL WS-TEMP > HEADERS-LEN OF WS-HTTP-REQUEST
            IF HEADER-KEY OF HEADERS OF WS-HTTP-REQUEST (WS-TEMP)
@@ -494,6 +1432,18 @@
 
        READ-BODY-USING-CONTENT-LENGTH.
            PERFORM PARSE-CONTENT-LENGTH-FROM-REQUEST-HEADERS.
+
+           IF WS-IS-PUT-REQUEST = 'Y'
+           AND CONTENT-LENGTH > LENGTH OF WS-PUT-BODY
+           THEN
+               MOVE 413 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               GOBACK
+           END-IF.
+
+           PERFORM APPEND-TO-PUT-BODY-BUFFER.
            COMPUTE
            REMAINING-CONTENT-LENGTH = CONTENT-LENGTH - WS-BUFFER-LEN
            END-COMPUTE.
@@ -501,12 +1451,28 @@
       * We reuse the WS-BUFFER to stream the entire request buffer
                MOVE ZERO TO WS-BUFFER-LEN
                PERFORM READ-FROM-SOCKET-AND-FILL-WS-BUFFER-WITH-TIMEOUT
+               PERFORM APPEND-TO-PUT-BODY-BUFFER
                COMPUTE
-               REMAINING-CONTENT-LENGTH = 
+               REMAINING-CONTENT-LENGTH =
                REMAINING-CONTENT-LENGTH - WS-BUFFER-LEN
                END-COMPUTE
            END-PERFORM.
 
+       APPEND-TO-PUT-BODY-BUFFER.
+      * No-op for every method except PUT; called after each chunk of
+      * body bytes lands in WS-BUFFER so the whole body ends up
+      * buffered for WRITE-PUT-BODY-TO-FILE once the destination has
+      * cleared the auth/traversal checks further up in
+      * PROCESS-HTTP-REQUEST. CONTENT-LENGTH was already checked
+      * against LENGTH OF WS-PUT-BODY above, so this can't overflow.
+           IF WS-IS-PUT-REQUEST = 'Y' AND WS-BUFFER-LEN > 0
+           THEN
+               MOVE WS-BUFFER(1:WS-BUFFER-LEN)
+               TO WS-PUT-BODY(WS-PUT-BODY-LEN + 1:WS-BUFFER-LEN)
+               COMPUTE WS-PUT-BODY-LEN = WS-PUT-BODY-LEN + WS-BUFFER-LEN
+               END-COMPUTE
+           END-IF.
+
        READ-BODY-USING-CHUNK-ENCODING.
            PERFORM FOREVER
                PERFORM READ-HTTP-LINE
@@ -529,6 +1495,23 @@
                EXIT PARAGRAPH
            END-IF.
 
+           IF WS-IS-PUT-REQUEST = 'Y'
+           AND WS-PUT-BODY-LEN + CHUNK-LENGTH > LENGTH OF WS-PUT-BODY
+           THEN
+               MOVE 413 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               MOVE 'N' TO WS-CONNECTION-KEEP-ALIVE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               GOBACK
+           END-IF.
+
+      * Tracks how many of the chunk's real data bytes (as opposed to
+      * its trailing \r\n, included in CHUNK-LENGTH just below so the
+      * read loop consumes it too) are still unbuffered, since a given
+      * loop iteration's slice of WS-BUFFER can straddle the boundary
+      * between the two
+           MOVE CHUNK-LENGTH TO WS-CHUNK-DATA-REMAINING.
+
       * Include \r\n inside the chunk
            COMPUTE
            CHUNK-LENGTH = CHUNK-LENGTH + 2
@@ -547,6 +1530,8 @@
                    MOVE CHUNK-LENGTH TO WS-TEMP3
                END-IF
 
+               PERFORM APPEND-CHUNK-DATA-TO-PUT-BODY-BUFFER
+
                COMPUTE
                WS-BUFFER-LEN = WS-BUFFER-LEN - WS-TEMP3
                END-COMPUTE
@@ -559,9 +1544,32 @@
                MOVE WS-TEMP-BUFFER TO WS-BUFFER
 
                COMPUTE
-               CHUNK-LENGTH = CHUNK-LENGTH - WS-TEMP3
+               CHUNK-LENGTH = CHUNK-LENGTH - WS-TEMP3
+               END-COMPUTE
+           END-PERFORM.
+
+       APPEND-CHUNK-DATA-TO-PUT-BODY-BUFFER.
+      * Of the WS-TEMP3 bytes about to be dropped off the front of
+      * WS-BUFFER, only the leading WS-CHUNK-DATA-REMAINING of them
+      * (if any) are real payload - the rest is the chunk's trailing
+      * \r\n and must not be written to the file
+           IF WS-IS-PUT-REQUEST = 'Y' AND WS-CHUNK-DATA-REMAINING > 0
+           THEN
+               IF WS-TEMP3 < WS-CHUNK-DATA-REMAINING
+               THEN
+                   MOVE WS-TEMP3 TO WS-TEMP4
+               ELSE
+                   MOVE WS-CHUNK-DATA-REMAINING TO WS-TEMP4
+               END-IF
+               MOVE WS-BUFFER(1:WS-TEMP4)
+               TO WS-PUT-BODY(WS-PUT-BODY-LEN + 1:WS-TEMP4)
+               COMPUTE WS-PUT-BODY-LEN = WS-PUT-BODY-LEN + WS-TEMP4
+               END-COMPUTE
+               COMPUTE
+               WS-CHUNK-DATA-REMAINING =
+               WS-CHUNK-DATA-REMAINING - WS-TEMP4
                END-COMPUTE
-           END-PERFORM.
+           END-IF.
 
        CONVERT-HEXSTRING-TO-DECIMAL.
            MOVE ZERO TO WS-NUM-TRAILING-SPACES.
@@ -637,6 +1645,11 @@
        READ-HTTP-LINE.
            MOVE SPACES TO WS-HTTP-LINE.
 
+      * COUNT IN is only ever set by UNSTRING when the delimiter is
+      * found, so it is not safe to rely on it to reset
+      * WS-HTTP-LINE-LEN to zero for us
+           MOVE ZERO TO WS-HTTP-LINE-LEN.
+
            UNSTRING WS-BUFFER(1:WS-BUFFER-LEN)
            DELIMITED BY X"0D0A"
            INTO WS-HTTP-LINE
@@ -967,6 +1980,42 @@
            PERFORM WRITE-TO-CLIENT-SOCKET.
 
 
+       WRITE-ACCESS-LOG-ENTRY.
+      * Appends one line per request to the on-disk access log so we
+      * have an audit trail that survives after the forked child exits
+           MOVE FUNCTION CURRENT-DATE TO WS-ACCESS-LOG-TIMESTAMP.
+           MOVE WS-FILESIZE TO WS-FILESIZE-WITHOUT-LEADING-ZEROS.
+           MOVE SPACES TO WS-ACCESS-LOG-RECORD.
+           STRING
+               WS-ACCESS-LOG-TIMESTAMP DELIMITED BY SIZE,
+               " counter=" DELIMITED BY SIZE,
+               WS-HTTP-REQUEST-COUNTER DELIMITED BY SIZE,
+               " method=" DELIMITED BY SIZE,
+               FUNCTION TRIM(HTTP-METHOD OF WS-HTTP-REQUEST)
+                   DELIMITED BY SIZE,
+               " path=" DELIMITED BY SIZE,
+               FUNCTION TRIM(PATH OF WS-HTTP-REQUEST) DELIMITED BY SIZE,
+               " status=" DELIMITED BY SIZE,
+               HTTP-STATUS OF WS-HTTP-RESPONSE DELIMITED BY SIZE,
+               " file=" DELIMITED BY SIZE,
+               FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE,
+               " filesize=" DELIMITED BY SIZE,
+               FUNCTION TRIM(WS-FILESIZE-WITHOUT-LEADING-ZEROS LEADING)
+                   DELIMITED BY SIZE
+               INTO WS-ACCESS-LOG-RECORD
+           END-STRING.
+
+           OPEN EXTEND WS-ACCESS-LOG-FILE.
+           IF WS-ACCESS-LOG-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "open access log failed: ",
+               WS-ACCESS-LOG-FILE-STATUS
+               END-DISPLAY
+           ELSE
+               WRITE WS-ACCESS-LOG-RECORD
+               CLOSE WS-ACCESS-LOG-FILE
+           END-IF.
+
        SEND-STATUSCODE-AS-HTTP-RESPONSE.
            MOVE 1 TO HEADERS-LEN OF WS-HTTP-RESPONSE.
            MOVE "Content-Length" TO
@@ -996,9 +2045,30 @@
            MOVE "Connection" TO
            HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
            (HEADERS-LEN OF WS-HTTP-RESPONSE).
-           MOVE "close" TO
-           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
-           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           IF WS-CONNECTION-KEEP-ALIVE = 'Y'
+           THEN
+               MOVE "keep-alive" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           ELSE
+               MOVE "close" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           END-IF.
+
+           IF HTTP-STATUS OF WS-HTTP-RESPONSE = 401
+           THEN
+               COMPUTE
+               HEADERS-LEN OF WS-HTTP-RESPONSE =
+               HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+               END-COMPUTE
+               MOVE "WWW-Authenticate" TO
+               HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+               MOVE "Basic realm=""Protected""" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           END-IF.
 
            DISPLAY "<Status: '",
            HTTP-STATUS OF WS-HTTP-RESPONSE,
@@ -1007,13 +2077,32 @@
            "'"
            END-DISPLAY.
 
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
+
            PERFORM SEND-HTTP-STATUS-LINE.
            PERFORM SEND-RESPONSE-HEADERS.
 
-           PERFORM CLOSE-CLIENT-SOCKET.
+           IF WS-CONNECTION-KEEP-ALIVE = 'N'
+           THEN
+               PERFORM CLOSE-CLIENT-SOCKET
+           END-IF.
 
        SEND-FILE-AS-HTTP-RESPONSE.
            PERFORM COMPUTE-CONTENT-TYPE.
+           PERFORM COMPUTE-FILE-SIZE.
+           PERFORM PARSE-RANGE-HEADER-FROM-REQUEST-HEADERS.
+
+           MOVE 'N' TO WS-RANGE-VALID.
+           IF WS-RANGE-REQUESTED = 'Y'
+           THEN
+               PERFORM VALIDATE-BYTE-RANGE-AGAINST-FILESIZE
+           END-IF.
+
+           IF WS-RANGE-REQUESTED = 'Y' AND WS-RANGE-VALID = 'N'
+           THEN
+               PERFORM SEND-RANGE-NOT-SATISFIABLE-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
 
            MOVE 1 TO HEADERS-LEN OF WS-HTTP-RESPONSE.
            MOVE "Content-Type" TO
@@ -1023,20 +2112,56 @@
            HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
            (HEADERS-LEN OF WS-HTTP-RESPONSE).
 
-           PERFORM COMPUTE-FILE-SIZE.
-
            COMPUTE
            HEADERS-LEN OF WS-HTTP-RESPONSE =
            HEADERS-LEN OF WS-HTTP-RESPONSE + 1
            END-COMPUTE.
-           MOVE WS-FILESIZE TO WS-FILESIZE-WITHOUT-LEADING-ZEROS.
            MOVE "Content-Length" TO
            HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
            (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           IF WS-RANGE-REQUESTED = 'Y'
+           THEN
+               MOVE WS-RANGE-LENGTH TO WS-FILESIZE-WITHOUT-LEADING-ZEROS
+           ELSE
+               MOVE WS-FILESIZE TO WS-FILESIZE-WITHOUT-LEADING-ZEROS
+           END-IF.
            MOVE FUNCTION TRIM(WS-FILESIZE-WITHOUT-LEADING-ZEROS LEADING)
            TO HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
            (HEADERS-LEN OF WS-HTTP-RESPONSE).
 
+           IF WS-RANGE-REQUESTED = 'Y'
+           THEN
+               MOVE 206 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+
+               COMPUTE
+               HEADERS-LEN OF WS-HTTP-RESPONSE =
+               HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+               END-COMPUTE
+               MOVE "Content-Range" TO
+               HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+               MOVE WS-RANGE-START TO
+               WS-RANGE-START-WITHOUT-LEADING-ZEROS
+               MOVE WS-RANGE-END TO
+               WS-RANGE-END-WITHOUT-LEADING-ZEROS
+               MOVE WS-FILESIZE TO
+               WS-RANGE-TOTAL-WITHOUT-LEADING-ZEROS
+               STRING
+                   "bytes " DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-RANGE-START-WITHOUT-LEADING-ZEROS
+                       LEADING) DELIMITED BY SIZE,
+                   "-" DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-RANGE-END-WITHOUT-LEADING-ZEROS
+                       LEADING) DELIMITED BY SIZE,
+                   "/" DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-RANGE-TOTAL-WITHOUT-LEADING-ZEROS
+                       LEADING) DELIMITED BY SIZE
+                   INTO HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+                   (HEADERS-LEN OF WS-HTTP-RESPONSE)
+               END-STRING
+           END-IF.
+
            COMPUTE
            HEADERS-LEN OF WS-HTTP-RESPONSE =
            HEADERS-LEN OF WS-HTTP-RESPONSE + 1
@@ -1057,10 +2182,102 @@
            MOVE "Connection" TO
            HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
            (HEADERS-LEN OF WS-HTTP-RESPONSE).
-           MOVE "close" TO
+           IF WS-CONNECTION-KEEP-ALIVE = 'Y'
+           THEN
+               MOVE "keep-alive" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           ELSE
+               MOVE "close" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           END-IF.
+
+           DISPLAY "<Status: '",
+           HTTP-STATUS OF WS-HTTP-RESPONSE,
+           "' File: '",
+           FUNCTION TRIM(WS-FILENAME TRAILING),
+           "' RequestCounter: '",
+           WS-HTTP-REQUEST-COUNTER,
+           "'"
+           END-DISPLAY.
+
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
+
+           PERFORM SEND-HTTP-STATUS-LINE.
+           PERFORM SEND-RESPONSE-HEADERS.
+           IF WS-IS-HEAD-REQUEST = 'N'
+           THEN
+               IF WS-RANGE-REQUESTED = 'Y'
+               THEN
+                   PERFORM SEND-FILE-RANGE-TO-CLIENT-SOCKET
+               ELSE
+                   PERFORM SEND-FILE-TO-CLIENT-SOCKET
+               END-IF
+           END-IF.
+
+           IF WS-CONNECTION-KEEP-ALIVE = 'N'
+           THEN
+               PERFORM CLOSE-CLIENT-SOCKET
+           END-IF.
+
+       SEND-RANGE-NOT-SATISFIABLE-RESPONSE.
+           MOVE 416 TO HTTP-STATUS OF WS-HTTP-RESPONSE.
+           PERFORM COMPUTE-STATUSTEXT-FROM-STATUS.
+
+           MOVE 1 TO HEADERS-LEN OF WS-HTTP-RESPONSE.
+           MOVE WS-FILESIZE TO WS-RANGE-TOTAL-WITHOUT-LEADING-ZEROS.
+           MOVE "Content-Range" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           STRING
+               "bytes */" DELIMITED BY SIZE,
+               FUNCTION TRIM(WS-RANGE-TOTAL-WITHOUT-LEADING-ZEROS
+                   LEADING) DELIMITED BY SIZE
+               INTO HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           END-STRING.
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE "Content-Length" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "0" TO
+           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE "Server" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "cobol-webserver" TO
            HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
            (HEADERS-LEN OF WS-HTTP-RESPONSE).
 
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE "Connection" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           IF WS-CONNECTION-KEEP-ALIVE = 'Y'
+           THEN
+               MOVE "keep-alive" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           ELSE
+               MOVE "close" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           END-IF.
+
            DISPLAY "<Status: '",
            HTTP-STATUS OF WS-HTTP-RESPONSE,
            "' File: '",
@@ -1070,12 +2287,15 @@
            "'"
            END-DISPLAY.
 
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
 
            PERFORM SEND-HTTP-STATUS-LINE.
            PERFORM SEND-RESPONSE-HEADERS.
-           PERFORM SEND-FILE-TO-CLIENT-SOCKET.
 
-           PERFORM CLOSE-CLIENT-SOCKET.
+           IF WS-CONNECTION-KEEP-ALIVE = 'N'
+           THEN
+               PERFORM CLOSE-CLIENT-SOCKET
+           END-IF.
 
        COMPUTE-BUFFER-LEN.
            MOVE ZERO TO  WS-BUFFER-LEN.
@@ -1087,7 +2307,17 @@
        SEND-FILE-TO-CLIENT-SOCKET.
            MOVE ZERO TO WS-SENDFILE-OFFSET.
            MOVE ZERO TO WS-TEMP.
-           PERFORM SEND-FILE-TO-CLIENT-SOCKET-LOOP 
+           PERFORM SEND-FILE-TO-CLIENT-SOCKET-LOOP
+           UNTIL WS-FILESIZE = 0 OR WS-TEMP = -1.
+
+       SEND-FILE-RANGE-TO-CLIENT-SOCKET.
+      * Only the bytes of the requested range are sent; WS-FILESIZE is
+      * repurposed here as the SEND-FILE-TO-CLIENT-SOCKET-LOOP's
+      * remaining-bytes counter, same as the full-file send above
+           MOVE WS-RANGE-START TO WS-SENDFILE-OFFSET.
+           MOVE WS-RANGE-LENGTH TO WS-FILESIZE.
+           MOVE ZERO TO WS-TEMP.
+           PERFORM SEND-FILE-TO-CLIENT-SOCKET-LOOP
            UNTIL WS-FILESIZE = 0 OR WS-TEMP = -1.
 
        SEND-FILE-TO-CLIENT-SOCKET-LOOP.
@@ -1146,4 +2376,362 @@
            RETURNING WS-TEMP
            END-CALL.
 
+       WRITE-RAW-BUFFER-TO-CLIENT-SOCKET.
+      * Like WRITE-TO-CLIENT-SOCKET, but the caller has already set an
+      * exact WS-BUFFER-LEN, so we must not trim trailing spaces that
+      * may legitimately be part of the payload
+           MOVE ZERO TO WS-TEMP.
+           PERFORM WRITE-TO-CLIENT-SOCKET-LOOP
+           UNTIL WS-BUFFER-LEN = 0 OR WS-TEMP = -1.
+
+       SEND-DIRECTORY-LISTING-BODY-TO-CLIENT.
+           MOVE 1 TO WS-DIRECTORY-LISTING-SEND-OFFSET.
+           PERFORM UNTIL WS-DIRECTORY-LISTING-SEND-OFFSET >
+           WS-DIRECTORY-LISTING-BODY-LEN
+               COMPUTE WS-DIRECTORY-LISTING-CHUNK-LEN =
+               WS-DIRECTORY-LISTING-BODY-LEN -
+               WS-DIRECTORY-LISTING-SEND-OFFSET + 1
+               END-COMPUTE
+               IF WS-DIRECTORY-LISTING-CHUNK-LEN > LENGTH OF WS-BUFFER
+               THEN
+                   MOVE LENGTH OF WS-BUFFER TO
+                   WS-DIRECTORY-LISTING-CHUNK-LEN
+               END-IF
+
+               MOVE SPACES TO WS-BUFFER
+               MOVE
+               WS-DIRECTORY-LISTING-BODY
+               (WS-DIRECTORY-LISTING-SEND-OFFSET:
+               WS-DIRECTORY-LISTING-CHUNK-LEN)
+               TO WS-BUFFER(1:WS-DIRECTORY-LISTING-CHUNK-LEN)
+               MOVE WS-DIRECTORY-LISTING-CHUNK-LEN TO WS-BUFFER-LEN
+
+               PERFORM WRITE-RAW-BUFFER-TO-CLIENT-SOCKET
+
+               COMPUTE WS-DIRECTORY-LISTING-SEND-OFFSET =
+               WS-DIRECTORY-LISTING-SEND-OFFSET +
+               WS-DIRECTORY-LISTING-CHUNK-LEN
+               END-COMPUTE
+           END-PERFORM.
+
+       ESCAPE-HTML-ENTITIES.
+      * Escapes &, <, >, and " in WS-HTML-ESCAPE-SOURCE into
+      * WS-HTML-ESCAPE-RESULT. A directory listing strings file names
+      * straight into its HTML, and a PUT lets any remote client
+      * choose a file's name, so those names must never reach the
+      * response unescaped
+           MOVE ZERO TO WS-HTML-ESCAPE-SOURCE-LEN.
+           INSPECT WS-HTML-ESCAPE-SOURCE
+           TALLYING WS-HTML-ESCAPE-SOURCE-LEN
+           FOR CHARACTERS BEFORE INITIAL SPACES.
+
+           MOVE SPACES TO WS-HTML-ESCAPE-RESULT.
+           MOVE 1 TO WS-HTML-ESCAPE-RESULT-POINTER.
+           PERFORM VARYING WS-HTML-ESCAPE-I FROM 1 BY 1
+           UNTIL WS-HTML-ESCAPE-I > WS-HTML-ESCAPE-SOURCE-LEN
+               MOVE WS-HTML-ESCAPE-SOURCE(WS-HTML-ESCAPE-I:1)
+               TO WS-HTML-ESCAPE-CHAR
+               EVALUATE WS-HTML-ESCAPE-CHAR
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPE-RESULT
+                       WITH POINTER WS-HTML-ESCAPE-RESULT-POINTER
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPE-RESULT
+                       WITH POINTER WS-HTML-ESCAPE-RESULT-POINTER
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPE-RESULT
+                       WITH POINTER WS-HTML-ESCAPE-RESULT-POINTER
+                       END-STRING
+                   WHEN QUOTE
+                       STRING "&quot;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPE-RESULT
+                       WITH POINTER WS-HTML-ESCAPE-RESULT-POINTER
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-HTML-ESCAPE-CHAR DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPE-RESULT
+                       WITH POINTER WS-HTML-ESCAPE-RESULT-POINTER
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       SEND-DIRECTORY-LISTING-AS-HTTP-RESPONSE.
+      * Auto-generates a plain HTML index of a directory's contents
+      * when the directory itself has no index.html to serve
+           MOVE SPACES TO WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED.
+           STRING FUNCTION TRIM(WS-DIRECTORY-NAME) DELIMITED BY SIZE,
+           X"00" DELIMITED BY SIZE
+           INTO WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED
+           END-STRING.
+
+           CALL "opendir"
+           USING BY REFERENCE WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED
+           RETURNING WS-DIR-HANDLE-PTR
+           END-CALL.
+
+           IF WS-DIR-HANDLE-PTR = NULL
+           THEN
+               MOVE 404 TO HTTP-STATUS OF WS-HTTP-RESPONSE
+               PERFORM COMPUTE-STATUSTEXT-FROM-STATUS
+               PERFORM SEND-STATUSCODE-AS-HTTP-RESPONSE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO WS-HTML-ESCAPE-SOURCE.
+           MOVE FUNCTION TRIM(WS-DIRECTORY-NAME)
+           TO WS-HTML-ESCAPE-SOURCE.
+           PERFORM ESCAPE-HTML-ENTITIES.
+           MOVE WS-HTML-ESCAPE-RESULT TO WS-DIRECTORY-NAME-ESCAPED.
+
+           MOVE SPACES TO WS-DIRECTORY-LISTING-BODY.
+           MOVE 1 TO WS-DIRECTORY-LISTING-BODY-POINTER.
+           MOVE 'N' TO WS-DIRECTORY-LISTING-TRUNCATED.
+           STRING
+               "<html><head><title>Index of " DELIMITED BY SIZE,
+               FUNCTION TRIM(WS-DIRECTORY-NAME-ESCAPED)
+                   DELIMITED BY SIZE,
+               "</title></head><body><h1>Index of " DELIMITED BY SIZE,
+               FUNCTION TRIM(WS-DIRECTORY-NAME-ESCAPED)
+                   DELIMITED BY SIZE,
+               "</h1><ul>" DELIMITED BY SIZE
+               INTO WS-DIRECTORY-LISTING-BODY
+               WITH POINTER WS-DIRECTORY-LISTING-BODY-POINTER
+           END-STRING.
+
+           PERFORM FOREVER
+               CALL "readdir"
+               USING BY VALUE WS-DIR-HANDLE-PTR
+               RETURNING WS-DIRENT-PTR
+               END-CALL
+
+               IF WS-DIRENT-PTR = NULL
+               THEN
+                   EXIT PERFORM
+               END-IF
+
+               SET ADDRESS OF WS-DIRENT TO WS-DIRENT-PTR
+
+               MOVE ZERO TO WS-DIRENT-NAME-LEN
+               INSPECT DIRENT-NAME OF WS-DIRENT
+               TALLYING WS-DIRENT-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL X"00"
+               MOVE SPACES TO WS-DIRECTORY-ENTRY-NAME
+               MOVE
+               DIRENT-NAME OF WS-DIRENT(1:WS-DIRENT-NAME-LEN)
+               TO WS-DIRECTORY-ENTRY-NAME
+
+               IF FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME) NOT = "."
+               AND FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME) NOT = ".."
+               THEN
+                   PERFORM APPEND-DIRECTORY-ENTRY-ROW
+               END-IF
+           END-PERFORM.
+
+           CALL "closedir"
+           USING BY VALUE WS-DIR-HANDLE-PTR
+           RETURNING WS-TEMP
+           END-CALL.
+
+           IF WS-DIRECTORY-LISTING-TRUNCATED = 'Y'
+           THEN
+               DISPLAY "directory listing for ",
+               FUNCTION TRIM(WS-DIRECTORY-NAME),
+               " truncated, too many entries for the listing buffer"
+               END-DISPLAY
+           END-IF.
+
+           STRING
+               "</ul></body></html>" DELIMITED BY SIZE
+               INTO WS-DIRECTORY-LISTING-BODY
+               WITH POINTER WS-DIRECTORY-LISTING-BODY-POINTER
+           END-STRING.
+           COMPUTE WS-DIRECTORY-LISTING-BODY-LEN =
+           WS-DIRECTORY-LISTING-BODY-POINTER - 1
+           END-COMPUTE.
+
+           MOVE 200 TO HTTP-STATUS OF WS-HTTP-RESPONSE.
+           PERFORM COMPUTE-STATUSTEXT-FROM-STATUS.
+
+           MOVE 1 TO HEADERS-LEN OF WS-HTTP-RESPONSE.
+           MOVE "Content-Type" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "text/html" TO
+           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+           MOVE WS-DIRECTORY-LISTING-BODY-LEN TO
+           WS-FILESIZE-WITHOUT-LEADING-ZEROS.
+           MOVE "Content-Length" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE FUNCTION TRIM(WS-FILESIZE-WITHOUT-LEADING-ZEROS LEADING)
+           TO HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+
+           MOVE "Server" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           MOVE "cobol-webserver" TO
+           HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+
+           COMPUTE
+           HEADERS-LEN OF WS-HTTP-RESPONSE =
+           HEADERS-LEN OF WS-HTTP-RESPONSE + 1
+           END-COMPUTE.
+
+           MOVE "Connection" TO
+           HEADER-KEY OF HEADERS OF WS-HTTP-RESPONSE
+           (HEADERS-LEN OF WS-HTTP-RESPONSE).
+           IF WS-CONNECTION-KEEP-ALIVE = 'Y'
+           THEN
+               MOVE "keep-alive" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           ELSE
+               MOVE "close" TO
+               HEADER-VALUE OF HEADERS OF WS-HTTP-RESPONSE
+               (HEADERS-LEN OF WS-HTTP-RESPONSE)
+           END-IF.
+
+           DISPLAY "<Status: '",
+           HTTP-STATUS OF WS-HTTP-RESPONSE,
+           "' Directory: '",
+           FUNCTION TRIM(WS-DIRECTORY-NAME),
+           "' RequestCounter: '",
+           WS-HTTP-REQUEST-COUNTER,
+           "'"
+           END-DISPLAY.
+
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
+
+           PERFORM SEND-HTTP-STATUS-LINE.
+           PERFORM SEND-RESPONSE-HEADERS.
+           IF WS-IS-HEAD-REQUEST = 'N'
+           THEN
+               PERFORM SEND-DIRECTORY-LISTING-BODY-TO-CLIENT
+           END-IF.
+
+           IF WS-CONNECTION-KEEP-ALIVE = 'N'
+           THEN
+               PERFORM CLOSE-CLIENT-SOCKET
+           END-IF.
+
+       APPEND-DIRECTORY-ENTRY-ROW.
+           MOVE SPACES TO WS-DIRECTORY-ENTRY-PATH.
+           STRING FUNCTION TRIM(WS-DIRECTORY-NAME) DELIMITED BY SIZE,
+           "/" DELIMITED BY SIZE,
+           FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME) DELIMITED BY SIZE
+           INTO WS-DIRECTORY-ENTRY-PATH
+           END-STRING.
+
+      * WS-DIRECTORY-ENTRY-PATH above (used to open() the real file
+      * on disk) stays raw; everything strung into the row's markup
+      * below uses this escaped copy instead, since a PUT lets any
+      * remote client choose the name that ends up here
+           MOVE SPACES TO WS-HTML-ESCAPE-SOURCE.
+           MOVE FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME)
+           TO WS-HTML-ESCAPE-SOURCE.
+           PERFORM ESCAPE-HTML-ENTITIES.
+           MOVE WS-HTML-ESCAPE-RESULT
+           TO WS-DIRECTORY-ENTRY-NAME-ESCAPED.
+
+           MOVE SPACES TO WS-DIRECTORY-ENTRY-ROW.
+           IF DIRENT-TYPE OF WS-DIRENT = 4
+      * DT_DIR
+           THEN
+               STRING
+                   "<li><a href=" QUOTE DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME-ESCAPED)
+                       DELIMITED BY SIZE,
+                   "/" QUOTE ">" DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME-ESCAPED)
+                       DELIMITED BY SIZE,
+                   "/</a></li>" DELIMITED BY SIZE
+                   INTO WS-DIRECTORY-ENTRY-ROW
+               END-STRING
+           ELSE
+               MOVE SPACES TO WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED
+               STRING WS-DIRECTORY-ENTRY-PATH DELIMITED BY SPACE,
+               X"00" DELIMITED BY SIZE
+               INTO WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED
+               END-STRING
+
+               CALL "open"
+               USING BY REFERENCE
+               WS-DIRECTORY-ENTRY-PATH-NULLTERMINATED,
+               BY VALUE 0
+               RETURNING WS-DIRECTORY-ENTRY-FD
+               END-CALL
+
+               MOVE ZERO TO WS-DIRECTORY-ENTRY-SIZE
+               IF WS-DIRECTORY-ENTRY-FD NOT = -1
+               THEN
+                   CALL "lseek"
+                   USING BY VALUE WS-DIRECTORY-ENTRY-FD,
+                   BY VALUE 0,
+                   BY VALUE 2
+                   RETURNING WS-DIRECTORY-ENTRY-SIZE
+                   END-CALL
+                   CALL "close"
+                   USING BY VALUE WS-DIRECTORY-ENTRY-FD
+                   RETURNING WS-TEMP
+                   END-CALL
+               END-IF
+               MOVE WS-DIRECTORY-ENTRY-SIZE TO
+               WS-DIRECTORY-ENTRY-SIZE-TEXT
+
+               STRING
+                   "<li><a href=" QUOTE DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME-ESCAPED)
+                       DELIMITED BY SIZE,
+                   QUOTE ">" DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-DIRECTORY-ENTRY-NAME-ESCAPED)
+                       DELIMITED BY SIZE,
+                   "</a> (" DELIMITED BY SIZE,
+                   FUNCTION TRIM(WS-DIRECTORY-ENTRY-SIZE-TEXT LEADING)
+                       DELIMITED BY SIZE,
+                   " bytes)</li>" DELIMITED BY SIZE
+                   INTO WS-DIRECTORY-ENTRY-ROW
+               END-STRING
+           END-IF.
+
+           MOVE ZERO TO WS-DIRECTORY-ENTRY-ROW-LEN.
+           INSPECT WS-DIRECTORY-ENTRY-ROW
+           TALLYING WS-DIRECTORY-ENTRY-ROW-LEN
+           FOR CHARACTERS BEFORE INITIAL SPACES.
+
+      * Leave room for the closing </ul></body></html> that gets
+      * appended once readdir runs dry; skip (rather than silently
+      * truncate) a row that wouldn't leave enough of it
+           IF WS-DIRECTORY-LISTING-BODY-POINTER +
+              WS-DIRECTORY-ENTRY-ROW-LEN +
+              WS-DIRECTORY-LISTING-RESERVE >
+              LENGTH OF WS-DIRECTORY-LISTING-BODY
+           THEN
+               MOVE 'Y' TO WS-DIRECTORY-LISTING-TRUNCATED
+           ELSE
+               STRING
+                   FUNCTION TRIM(WS-DIRECTORY-ENTRY-ROW TRAILING)
+                       DELIMITED BY SIZE
+                   INTO WS-DIRECTORY-LISTING-BODY
+                   WITH POINTER WS-DIRECTORY-LISTING-BODY-POINTER
+               END-STRING
+           END-IF.
+
        END PROGRAM cobol-webserver.
